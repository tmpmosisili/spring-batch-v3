@@ -0,0 +1,50 @@
+      *> ---------------------------------------------------------
+      *> Y66521P - PAN-MASK
+      *>
+      *> Callable utility that scrubs a Y34120D-PAN value down to a
+      *> non-reversible display form before it is allowed to travel
+      *> in anything downstream of the posting/settlement path (in
+      *> particular Y66512D-EVENT-DATA on the event bus). Every
+      *> character except the trailing four is replaced with 'X'; a
+      *> PAN of 4 or fewer significant characters is masked in full
+      *> instead, since there would be nothing left to protect
+      *> otherwise. Trailing spaces (short PANs are right-padded in
+      *> the suspense key) are left alone so the masked value still
+      *> lines up with the original field width.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66521P.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+    01 WS-PAN-LEN                  PIC 9(2) VALUE 0.
+    01 WS-IDX                      PIC 9(2) VALUE 0.
+    01 WS-CLEAR-TO                 PIC 9(2) VALUE 0.
+
+    LINKAGE SECTION.
+    COPY "y66521d.cpy".
+
+    PROCEDURE DIVISION USING Y66521D-PAN-MASK-LINKAGE.
+    MAIN-PARA.
+        MOVE Y66521D-PAN-IN TO Y66521D-PAN-OUT
+        MOVE 0 TO WS-PAN-LEN
+        PERFORM VARYING WS-IDX FROM 23 BY -1 UNTIL WS-IDX < 1
+            IF Y66521D-PAN-IN(WS-IDX:1) NOT = SPACE
+                MOVE WS-IDX TO WS-PAN-LEN
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+
+        IF WS-PAN-LEN > 4
+            COMPUTE WS-CLEAR-TO = WS-PAN-LEN - 4
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-CLEAR-TO
+                MOVE 'X' TO Y66521D-PAN-OUT(WS-IDX:1)
+            END-PERFORM
+        ELSE
+            IF WS-PAN-LEN > 0
+                MOVE ALL 'X' TO Y66521D-PAN-OUT(1:WS-PAN-LEN)
+            END-IF
+        END-IF
+
+        GOBACK.
