@@ -0,0 +1,286 @@
+      *> ---------------------------------------------------------
+      *> Y34123P - NETW-SETTLE-CONTROL
+      *>
+      *> Sums Y34120D-BUSINESS-FUNC2 out of the day's
+      *> TPIPE-Message-Layout traffic, grouped by Y34120D-NETW-ID and
+      *> Y34120D-SETTLE-DATE, and balances each per-network/per-day
+      *> control total against the matching Y34130D-NETW-ADVICE-REC
+      *> the card network sent us. Any network/date combination whose
+      *> Hogan-side total doesn't tie to the network's advised total
+      *> is flagged OUT OF BALANCE on the report instead of waiting
+      *> for month-end to surface it. Traffic outside the maintained
+      *> ENVTBL env/country allow-list (test/QA leakage) is excluded
+      *> from our side of the total before it ever gets compared to
+      *> the network's advice.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y34123P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT ADVICEIN ASSIGN TO "ADVICEIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ADVICEIN-STATUS.
+        SELECT ENVTBL ASSIGN TO "ENVTBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ENVTBL-STATUS.
+        SELECT BALRPT ASSIGN TO "BALRPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BALRPT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  ENVTBL.
+    COPY "y66531d.cpy".
+
+    FD  ADVICEIN.
+    COPY "y34130d.cpy".
+
+    FD  BALRPT
+        RECORD CONTAINS 132 CHARACTERS.
+    01 BALRPT-LINE                  PIC X(132).
+
+    WORKING-STORAGE SECTION.
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-ADVICEIN-STATUS           PIC X(02) VALUE "00".
+    01 WS-ENVTBL-STATUS             PIC X(02) VALUE "00".
+    01 WS-BALRPT-STATUS             PIC X(02) VALUE "00".
+
+    01 WS-GTSIN-EOF-SWITCH          PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+    01 WS-ADVICEIN-EOF-SWITCH       PIC X(01) VALUE "N".
+        88 WS-END-OF-ADVICEIN                 VALUE "Y".
+    01 WS-ENVTBL-EOF-SWITCH          PIC X(01) VALUE "N".
+        88 WS-END-OF-ENVTBL                    VALUE "Y".
+    01 WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+        88 WS-CONTROL-FOUND                    VALUE "Y" FALSE "N".
+    01 WS-CONTROL-FULL-SWITCH        PIC X(01) VALUE "N".
+        88 WS-CONTROL-TABLE-FULL               VALUE "Y" FALSE "N".
+
+    01 WS-ENV-ALLOW-TABLE.
+        05 WS-ENV-ALLOW-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-ENV-IDX.
+           10 WS-ALLOW-ENV            PIC X(05).
+           10 WS-ALLOW-COUNTRY        PIC X(02).
+    01 WS-ENV-ALLOW-COUNT            PIC 9(04) VALUE ZERO.
+    01 WS-ENV-ALLOWED-SWITCH         PIC X(01) VALUE "N".
+        88 WS-ENV-IS-ALLOWED                   VALUE "Y" FALSE "N".
+
+    01 WS-CONTROL-TABLE.
+        05 WS-CONTROL-ENTRY OCCURS 500 TIMES
+                             INDEXED BY WS-CTL-IDX.
+           10 WS-CTL-NETW-ID           PIC X(08).
+           10 WS-CTL-SETTLE-DATE       PIC 9(07).
+           10 WS-CTL-OUR-TOTAL         PIC 9(13) VALUE ZERO.
+           10 WS-CTL-ADVICE-TOTAL      PIC 9(13) VALUE ZERO.
+           10 WS-CTL-ADVICE-RECEIVED   PIC X(01) VALUE "N".
+    01 WS-CONTROL-COUNT              PIC 9(04) VALUE ZERO.
+
+    01 WS-DIFFERENCE                 PIC S9(13) VALUE ZERO.
+
+    01 WS-HEADING-1.
+        05 FILLER PIC X(30) VALUE "NETWORK SETTLEMENT CONTROL RPT".
+    01 WS-HEADING-2.
+        05 FILLER PIC X(10) VALUE "NETWORK-ID".
+        05 FILLER PIC X(12) VALUE "SETTLE-DATE".
+        05 FILLER PIC X(16) VALUE "OUR-TOTAL".
+        05 FILLER PIC X(16) VALUE "ADVICE-TOTAL".
+        05 FILLER PIC X(12) VALUE "STATUS".
+    01 WS-DETAIL-LINE.
+        05 WS-DL-NETW-ID          PIC X(10).
+        05 WS-DL-SETTLE-DATE      PIC 9(07).
+        05 FILLER                 PIC X(05) VALUE SPACES.
+        05 WS-DL-OUR-TOTAL        PIC Z(12)9.
+        05 FILLER                 PIC X(05) VALUE SPACES.
+        05 WS-DL-ADVICE-TOTAL     PIC Z(12)9.
+        05 FILLER                 PIC X(03) VALUE SPACES.
+        05 WS-DL-STATUS           PIC X(14).
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        PERFORM LOAD-ENV-ALLOW-LIST
+
+        OPEN INPUT GTSIN
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM CHECK-ENV-ALLOWED
+                    IF WS-ENV-IS-ALLOWED
+                        PERFORM ACCUMULATE-OUR-TOTAL
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE GTSIN
+
+        OPEN INPUT ADVICEIN
+        PERFORM UNTIL WS-END-OF-ADVICEIN
+            READ ADVICEIN
+                AT END
+                    SET WS-END-OF-ADVICEIN TO TRUE
+                NOT AT END
+                    PERFORM APPLY-ADVICE-TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE ADVICEIN
+
+        OPEN OUTPUT BALRPT
+        PERFORM WRITE-BALANCING-REPORT
+        CLOSE BALRPT
+
+        STOP RUN.
+
+    LOAD-ENV-ALLOW-LIST.
+        OPEN INPUT ENVTBL
+        PERFORM UNTIL WS-END-OF-ENVTBL
+            READ ENVTBL
+                AT END
+                    SET WS-END-OF-ENVTBL TO TRUE
+                NOT AT END
+                    IF WS-ENV-ALLOW-COUNT < 50
+                        ADD 1 TO WS-ENV-ALLOW-COUNT
+                        SET WS-ENV-IDX TO WS-ENV-ALLOW-COUNT
+                        MOVE Y66531D-ALLOW-ENV
+                            TO WS-ALLOW-ENV(WS-ENV-IDX)
+                        MOVE Y66531D-ALLOW-COUNTRY
+                            TO WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                    ELSE
+                        DISPLAY "Y34123P: WS-ENV-ALLOW-TABLE FULL AT 50 "
+                            "ENTRIES - IGNORING REMAINING ENVTBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ENVTBL.
+
+    CHECK-ENV-ALLOWED.
+        SET WS-ENV-IS-ALLOWED TO FALSE
+        IF WS-ENV-ALLOW-COUNT > 0
+            SET WS-ENV-IDX TO 1
+            SEARCH WS-ENV-ALLOW-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ALLOW-ENV(WS-ENV-IDX)
+                        = Y66512D-EVENT-ENV OF TPIPE-Message-Layout
+                    AND WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                        = Y66512D-EVENT-COUNTRY OF TPIPE-Message-Layout
+                    SET WS-ENV-IS-ALLOWED TO TRUE
+            END-SEARCH
+        END-IF.
+
+    ACCUMULATE-OUR-TOTAL.
+        PERFORM FIND-OR-ADD-CONTROL-ENTRY
+        IF NOT WS-CONTROL-TABLE-FULL
+            ADD Y34120D-BUSINESS-FUNC2 OF TPIPE-Message-Layout
+                TO WS-CTL-OUR-TOTAL(WS-CTL-IDX)
+        END-IF.
+
+    APPLY-ADVICE-TOTAL.
+        PERFORM FIND-OR-ADD-ADVICE-ENTRY
+        IF NOT WS-CONTROL-TABLE-FULL
+            ADD Y34130D-ADVICE-TOTAL-AMOUNT
+                TO WS-CTL-ADVICE-TOTAL(WS-CTL-IDX)
+            MOVE "Y" TO WS-CTL-ADVICE-RECEIVED(WS-CTL-IDX)
+        END-IF.
+
+    FIND-OR-ADD-CONTROL-ENTRY.
+        SET WS-CONTROL-FOUND TO FALSE
+        SET WS-CONTROL-TABLE-FULL TO FALSE
+        IF WS-CONTROL-COUNT > 0
+            SET WS-CTL-IDX TO 1
+            SEARCH WS-CONTROL-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-CTL-NETW-ID(WS-CTL-IDX)
+                        = Y34120D-NETW-ID OF TPIPE-Message-Layout
+                    AND WS-CTL-SETTLE-DATE(WS-CTL-IDX)
+                        = Y34120D-SETTLE-DATE OF TPIPE-Message-Layout
+                    SET WS-CONTROL-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF NOT WS-CONTROL-FOUND
+            IF WS-CONTROL-COUNT < 500
+                ADD 1 TO WS-CONTROL-COUNT
+                SET WS-CTL-IDX TO WS-CONTROL-COUNT
+                MOVE Y34120D-NETW-ID OF TPIPE-Message-Layout
+                    TO WS-CTL-NETW-ID(WS-CTL-IDX)
+                MOVE Y34120D-SETTLE-DATE OF TPIPE-Message-Layout
+                    TO WS-CTL-SETTLE-DATE(WS-CTL-IDX)
+                MOVE ZERO TO WS-CTL-OUR-TOTAL(WS-CTL-IDX)
+                MOVE ZERO TO WS-CTL-ADVICE-TOTAL(WS-CTL-IDX)
+                MOVE "N" TO WS-CTL-ADVICE-RECEIVED(WS-CTL-IDX)
+            ELSE
+                SET WS-CONTROL-TABLE-FULL TO TRUE
+                DISPLAY "Y34123P: WS-CONTROL-TABLE FULL AT 500 ENTRIES "
+                    "- DROPPING NETW-ID/SETTLE-DATE FOR "
+                    Y34120D-NETW-ID OF TPIPE-Message-Layout
+            END-IF
+        END-IF.
+
+    FIND-OR-ADD-ADVICE-ENTRY.
+        SET WS-CONTROL-FOUND TO FALSE
+        SET WS-CONTROL-TABLE-FULL TO FALSE
+        IF WS-CONTROL-COUNT > 0
+            SET WS-CTL-IDX TO 1
+            SEARCH WS-CONTROL-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-CTL-NETW-ID(WS-CTL-IDX)
+                        = Y34130D-ADVICE-NETW-ID
+                    AND WS-CTL-SETTLE-DATE(WS-CTL-IDX)
+                        = Y34130D-ADVICE-SETTLE-DATE
+                    SET WS-CONTROL-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF NOT WS-CONTROL-FOUND
+            IF WS-CONTROL-COUNT < 500
+                ADD 1 TO WS-CONTROL-COUNT
+                SET WS-CTL-IDX TO WS-CONTROL-COUNT
+                MOVE Y34130D-ADVICE-NETW-ID TO WS-CTL-NETW-ID(WS-CTL-IDX)
+                MOVE Y34130D-ADVICE-SETTLE-DATE
+                    TO WS-CTL-SETTLE-DATE(WS-CTL-IDX)
+                MOVE ZERO TO WS-CTL-OUR-TOTAL(WS-CTL-IDX)
+                MOVE ZERO TO WS-CTL-ADVICE-TOTAL(WS-CTL-IDX)
+                MOVE "N" TO WS-CTL-ADVICE-RECEIVED(WS-CTL-IDX)
+            ELSE
+                SET WS-CONTROL-TABLE-FULL TO TRUE
+                DISPLAY "Y34123P: WS-CONTROL-TABLE FULL AT 500 ENTRIES "
+                    "- DROPPING ADVICE FOR " Y34130D-ADVICE-NETW-ID
+            END-IF
+        END-IF.
+
+    WRITE-BALANCING-REPORT.
+        WRITE BALRPT-LINE FROM WS-HEADING-1
+        WRITE BALRPT-LINE FROM WS-HEADING-2
+
+        PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+                UNTIL WS-CTL-IDX > WS-CONTROL-COUNT
+            MOVE WS-CTL-NETW-ID(WS-CTL-IDX) TO WS-DL-NETW-ID
+            MOVE WS-CTL-SETTLE-DATE(WS-CTL-IDX) TO WS-DL-SETTLE-DATE
+            MOVE WS-CTL-OUR-TOTAL(WS-CTL-IDX) TO WS-DL-OUR-TOTAL
+            MOVE WS-CTL-ADVICE-TOTAL(WS-CTL-IDX) TO WS-DL-ADVICE-TOTAL
+
+            IF WS-CTL-ADVICE-RECEIVED(WS-CTL-IDX) NOT = "Y"
+                MOVE "NO ADVICE RCVD" TO WS-DL-STATUS
+            ELSE
+                COMPUTE WS-DIFFERENCE =
+                    WS-CTL-OUR-TOTAL(WS-CTL-IDX)
+                  - WS-CTL-ADVICE-TOTAL(WS-CTL-IDX)
+                IF WS-DIFFERENCE = ZERO
+                    MOVE "IN BALANCE" TO WS-DL-STATUS
+                ELSE
+                    MOVE "OUT OF BALANCE" TO WS-DL-STATUS
+                END-IF
+            END-IF
+
+            WRITE BALRPT-LINE FROM WS-DETAIL-LINE
+        END-PERFORM.
