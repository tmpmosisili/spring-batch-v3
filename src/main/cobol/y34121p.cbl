@@ -0,0 +1,249 @@
+      *> ---------------------------------------------------------
+      *> Y34121P - GTS-SUSPENSE-AGING-RPT
+      *>
+      *> Daily suspense aging report. Reads TPIPE-Message-Layout
+      *> records with a non-zero Y34120D-GTS-ERR-NUM, ages each item
+      *> against Y34120D-SETTLE-DATE relative to the run date, and
+      *> accumulates same-day / 1-2 day / 3-6 day / 7+ day counts per
+      *> Y34120D-NETW-ID for the reconciliation standup. Records whose
+      *> Y66512D-EVENT-ENV/Y66512D-EVENT-COUNTRY are not on the
+      *> maintained ENVTBL allow-list (test/QA traffic that leaked
+      *> onto the feed) are excluded so they don't pollute the
+      *> production aging counts.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y34121P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT ENVTBL ASSIGN TO "ENVTBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ENVTBL-STATUS.
+        SELECT AGINGRPT ASSIGN TO "AGINGRPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AGINGRPT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  ENVTBL.
+    COPY "y66531d.cpy".
+
+    FD  AGINGRPT
+        RECORD CONTAINS 132 CHARACTERS.
+    01 AGINGRPT-LINE                PIC X(132).
+
+    WORKING-STORAGE SECTION.
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-ENVTBL-STATUS             PIC X(02) VALUE "00".
+    01 WS-AGINGRPT-STATUS           PIC X(02) VALUE "00".
+    01 WS-EOF-SWITCH                PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+    01 WS-ENVTBL-EOF-SWITCH         PIC X(01) VALUE "N".
+        88 WS-END-OF-ENVTBL                   VALUE "Y".
+
+    01 WS-ENV-ALLOW-TABLE.
+        05 WS-ENV-ALLOW-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-ENV-IDX.
+           10 WS-ALLOW-ENV            PIC X(05).
+           10 WS-ALLOW-COUNTRY        PIC X(02).
+    01 WS-ENV-ALLOW-COUNT            PIC 9(04) VALUE ZERO.
+    01 WS-ENV-ALLOWED-SWITCH         PIC X(01) VALUE "N".
+        88 WS-ENV-IS-ALLOWED                   VALUE "Y" FALSE "N".
+
+      *> Run date is supplied by the caller (JCL PARM / job-control
+      *> date card) rather than pulled from the system clock, so the
+      *> report is reproducible when it is re-run against yesterday's
+      *> input.
+    01 WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+
+    01 WS-AGE-DAYS                  PIC S9(07) VALUE ZERO.
+
+      *> Y34120D-SETTLE-DATE is only PIC 9(07) in copybook-v2.cpy, one
+      *> digit short of a full CCYYMMDD - whatever produces the feed
+      *> is truncating the high-order century digit before it reaches
+      *> us (the same failure mode this program's own WS-RUN-DATE just
+      *> had). Every date on the feed falls in the 20th century line
+      *> (CCYY = 20xx), so the dropped digit is always "2" and the
+      *> original 8-digit value can be reconstructed exactly by adding
+      *> back the 20,000,000 that the 7-digit field can't hold.
+    01 WS-SETTLE-DATE-8             PIC 9(08) VALUE ZERO.
+
+    01 WS-NETWORK-TABLE.
+        05 WS-NETWORK-ENTRY OCCURS 100 TIMES
+                             INDEXED BY WS-NETW-IDX.
+           10 WS-NETW-ID              PIC X(08).
+           10 WS-NETW-SAME-DAY-CNT    PIC 9(07) VALUE ZERO.
+           10 WS-NETW-1-2-DAY-CNT     PIC 9(07) VALUE ZERO.
+           10 WS-NETW-3-6-DAY-CNT     PIC 9(07) VALUE ZERO.
+           10 WS-NETW-7-PLUS-CNT      PIC 9(07) VALUE ZERO.
+    01 WS-NETWORK-COUNT              PIC 9(04) VALUE ZERO.
+    01 WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+        88 WS-NETWORK-FOUND                    VALUE "Y" FALSE "N".
+    01 WS-NETWORK-FULL-SWITCH        PIC X(01) VALUE "N".
+        88 WS-NETWORK-TABLE-FULL               VALUE "Y" FALSE "N".
+
+    01 WS-HEADING-1.
+        05 FILLER  PIC X(35) VALUE "GTS SUSPENSE AGING REPORT - RUN DT ".
+        05 WS-H1-RUN-DATE PIC 9(08).
+    01 WS-HEADING-2.
+        05 FILLER  PIC X(10) VALUE "NETWORK-ID".
+        05 FILLER  PIC X(14) VALUE "  SAME-DAY".
+        05 FILLER  PIC X(14) VALUE "   1-2 DAYS".
+        05 FILLER  PIC X(14) VALUE "   3-6 DAYS".
+        05 FILLER  PIC X(14) VALUE "   7+ DAYS".
+    01 WS-DETAIL-LINE.
+        05 WS-DL-NETW-ID          PIC X(10).
+        05 WS-DL-SAME-DAY         PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(08) VALUE SPACES.
+        05 WS-DL-1-2-DAY          PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(08) VALUE SPACES.
+        05 WS-DL-3-6-DAY          PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(08) VALUE SPACES.
+        05 WS-DL-7-PLUS-DAY       PIC ZZZ,ZZZ,ZZ9.
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+        PERFORM LOAD-ENV-ALLOW-LIST
+
+        OPEN INPUT GTSIN
+        OPEN OUTPUT AGINGRPT
+
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM CHECK-ENV-ALLOWED
+                    IF WS-ENV-IS-ALLOWED
+                        AND Y34120D-GTS-ERR-NUM OF TPIPE-Message-Layout
+                            NOT = ZERO
+                        PERFORM AGE-ONE-SUSPENSE-ITEM
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        PERFORM WRITE-AGING-REPORT
+
+        CLOSE GTSIN
+        CLOSE AGINGRPT
+        STOP RUN.
+
+    LOAD-ENV-ALLOW-LIST.
+        OPEN INPUT ENVTBL
+        PERFORM UNTIL WS-END-OF-ENVTBL
+            READ ENVTBL
+                AT END
+                    SET WS-END-OF-ENVTBL TO TRUE
+                NOT AT END
+                    IF WS-ENV-ALLOW-COUNT < 50
+                        ADD 1 TO WS-ENV-ALLOW-COUNT
+                        SET WS-ENV-IDX TO WS-ENV-ALLOW-COUNT
+                        MOVE Y66531D-ALLOW-ENV
+                            TO WS-ALLOW-ENV(WS-ENV-IDX)
+                        MOVE Y66531D-ALLOW-COUNTRY
+                            TO WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                    ELSE
+                        DISPLAY "Y34121P: WS-ENV-ALLOW-TABLE FULL AT 50 "
+                            "ENTRIES - IGNORING REMAINING ENVTBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ENVTBL.
+
+    CHECK-ENV-ALLOWED.
+        SET WS-ENV-IS-ALLOWED TO FALSE
+        IF WS-ENV-ALLOW-COUNT > 0
+            SET WS-ENV-IDX TO 1
+            SEARCH WS-ENV-ALLOW-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ALLOW-ENV(WS-ENV-IDX)
+                        = Y66512D-EVENT-ENV OF TPIPE-Message-Layout
+                    AND WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                        = Y66512D-EVENT-COUNTRY OF TPIPE-Message-Layout
+                    SET WS-ENV-IS-ALLOWED TO TRUE
+            END-SEARCH
+        END-IF.
+
+    AGE-ONE-SUSPENSE-ITEM.
+        COMPUTE WS-SETTLE-DATE-8 =
+            20000000 + Y34120D-SETTLE-DATE OF TPIPE-Message-Layout
+
+        COMPUTE WS-AGE-DAYS =
+            FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+          - FUNCTION INTEGER-OF-DATE(WS-SETTLE-DATE-8)
+
+        PERFORM FIND-OR-ADD-NETWORK
+
+        IF NOT WS-NETWORK-TABLE-FULL
+            EVALUATE TRUE
+                WHEN WS-AGE-DAYS <= 0
+                    ADD 1 TO WS-NETW-SAME-DAY-CNT(WS-NETW-IDX)
+                WHEN WS-AGE-DAYS <= 2
+                    ADD 1 TO WS-NETW-1-2-DAY-CNT(WS-NETW-IDX)
+                WHEN WS-AGE-DAYS <= 6
+                    ADD 1 TO WS-NETW-3-6-DAY-CNT(WS-NETW-IDX)
+                WHEN OTHER
+                    ADD 1 TO WS-NETW-7-PLUS-CNT(WS-NETW-IDX)
+            END-EVALUATE
+        END-IF.
+
+    FIND-OR-ADD-NETWORK.
+        SET WS-NETWORK-FOUND TO FALSE
+        SET WS-NETWORK-TABLE-FULL TO FALSE
+        IF WS-NETWORK-COUNT > 0
+            SET WS-NETW-IDX TO 1
+            SEARCH WS-NETWORK-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-NETW-ID(WS-NETW-IDX)
+                        = Y34120D-NETW-ID OF TPIPE-Message-Layout
+                    SET WS-NETWORK-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF NOT WS-NETWORK-FOUND
+            IF WS-NETWORK-COUNT < 100
+                ADD 1 TO WS-NETWORK-COUNT
+                SET WS-NETW-IDX TO WS-NETWORK-COUNT
+                MOVE Y34120D-NETW-ID OF TPIPE-Message-Layout
+                    TO WS-NETW-ID(WS-NETW-IDX)
+                MOVE ZERO TO WS-NETW-SAME-DAY-CNT(WS-NETW-IDX)
+                MOVE ZERO TO WS-NETW-1-2-DAY-CNT(WS-NETW-IDX)
+                MOVE ZERO TO WS-NETW-3-6-DAY-CNT(WS-NETW-IDX)
+                MOVE ZERO TO WS-NETW-7-PLUS-CNT(WS-NETW-IDX)
+            ELSE
+                SET WS-NETWORK-TABLE-FULL TO TRUE
+                DISPLAY "Y34121P: WS-NETWORK-TABLE FULL AT 100 ENTRIES - "
+                    "DROPPING NETW-ID "
+                    Y34120D-NETW-ID OF TPIPE-Message-Layout
+            END-IF
+        END-IF.
+
+    WRITE-AGING-REPORT.
+        MOVE WS-RUN-DATE TO WS-H1-RUN-DATE
+        WRITE AGINGRPT-LINE FROM WS-HEADING-1
+        WRITE AGINGRPT-LINE FROM WS-HEADING-2
+
+        PERFORM VARYING WS-NETW-IDX FROM 1 BY 1
+                UNTIL WS-NETW-IDX > WS-NETWORK-COUNT
+            MOVE WS-NETW-ID(WS-NETW-IDX) TO WS-DL-NETW-ID
+            MOVE WS-NETW-SAME-DAY-CNT(WS-NETW-IDX)
+                TO WS-DL-SAME-DAY
+            MOVE WS-NETW-1-2-DAY-CNT(WS-NETW-IDX)
+                TO WS-DL-1-2-DAY
+            MOVE WS-NETW-3-6-DAY-CNT(WS-NETW-IDX)
+                TO WS-DL-3-6-DAY
+            MOVE WS-NETW-7-PLUS-CNT(WS-NETW-IDX)
+                TO WS-DL-7-PLUS-DAY
+            WRITE AGINGRPT-LINE FROM WS-DETAIL-LINE
+        END-PERFORM.
