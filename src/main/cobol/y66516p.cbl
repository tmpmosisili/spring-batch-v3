@@ -0,0 +1,116 @@
+      *> ---------------------------------------------------------
+      *> Y66516P - EVENT-REPLAY
+      *>
+      *> Answers a downstream subscriber's request to resend an
+      *> event whose original delivery was lost, without going back
+      *> to the source system. Each REPLAYIN record names the event
+      *> (Y66516D-REPLAY-EVENT-ID/-DATE-TIME) and the subscriber
+      *> asking for it; this program does a keyed READ against
+      *> ARCHFILE (populated by Y66514P) and writes the recovered
+      *> payload, or a not-found status, to REPLAYOUT for the
+      *> subscriber's redelivery process to pick up.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66516P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT REPLAYIN ASSIGN TO "REPLAYIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-REPLAYIN-STATUS.
+        SELECT ARCHFILE ASSIGN TO "ARCHFILE"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS Y66532D-ARCHIVE-KEY
+            FILE STATUS IS WS-ARCHFILE-STATUS.
+        SELECT REPLAYOUT ASSIGN TO "REPLAYOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-REPLAYOUT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  REPLAYIN.
+    COPY "y66516d.cpy".
+
+    FD  ARCHFILE.
+    COPY "y66532d.cpy".
+
+    FD  REPLAYOUT.
+    COPY "y66517d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-REPLAYIN-STATUS           PIC X(02) VALUE "00".
+    01 WS-ARCHFILE-STATUS           PIC X(02) VALUE "00".
+    01 WS-REPLAYOUT-STATUS          PIC X(02) VALUE "00".
+
+    01 WS-REPLAYIN-EOF-SWITCH       PIC X(01) VALUE "N".
+        88 WS-END-OF-REPLAYIN                 VALUE "Y".
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        OPEN INPUT REPLAYIN
+        OPEN INPUT ARCHFILE
+        OPEN OUTPUT REPLAYOUT
+
+        PERFORM UNTIL WS-END-OF-REPLAYIN
+            READ REPLAYIN
+                AT END
+                    SET WS-END-OF-REPLAYIN TO TRUE
+                NOT AT END
+                    PERFORM REPLAY-ONE-REQUEST
+            END-READ
+        END-PERFORM
+
+        CLOSE REPLAYIN
+        CLOSE ARCHFILE
+        CLOSE REPLAYOUT
+        STOP RUN.
+
+    REPLAY-ONE-REQUEST.
+        MOVE Y66516D-REPLAY-EVENT-ID TO Y66532D-ARCH-EVENT-ID
+        MOVE Y66516D-REPLAY-EVENT-DATE TO Y66532D-ARCH-EVENT-DATE
+        MOVE Y66516D-REPLAY-EVENT-TIME TO Y66532D-ARCH-EVENT-TIME
+
+        READ ARCHFILE
+            INVALID KEY
+                PERFORM BUILD-NOT-FOUND-REPLAY
+            NOT INVALID KEY
+                PERFORM BUILD-FOUND-REPLAY
+        END-READ
+
+        WRITE Y66517D-REPLAYOUT-REC.
+
+    BUILD-FOUND-REPLAY.
+        MOVE Y66516D-REPLAY-SUBSCRIBER TO Y66517D-REPLAY-SUBSCRIBER
+        SET Y66517D-REPLAY-FOUND TO TRUE
+        MOVE Y66532D-ARCH-EVENT-ID           TO Y66517D-EVENT-ID
+        MOVE Y66532D-ARCH-SCHEMA-VERSION     TO Y66517D-SCHEMA-VERSION
+        MOVE Y66532D-ARCH-EVENT-FIELD-NAME   TO Y66517D-EVENT-FIELD-NAME
+        MOVE Y66532D-ARCH-EVENT-SUBSYSTEM    TO Y66517D-EVENT-SUBSYSTEM
+        MOVE Y66532D-ARCH-EVENT-OWNER        TO Y66517D-EVENT-OWNER
+        MOVE Y66532D-ARCH-EVENT-COUNTRY      TO Y66517D-EVENT-COUNTRY
+        MOVE Y66532D-ARCH-EVENT-ENV          TO Y66517D-EVENT-ENV
+        MOVE Y66532D-ARCH-EVENT-DATE         TO Y66517D-EVENT-DATE
+        MOVE Y66532D-ARCH-EVENT-TIME         TO Y66517D-EVENT-TIME
+        MOVE Y66532D-ARCH-EVENT-SYSAFF       TO Y66517D-EVENT-SYSAFF
+        MOVE Y66532D-ARCH-EVENT-IMSID        TO Y66517D-EVENT-IMSID
+        MOVE Y66532D-ARCH-EVENT-DATA-TYPE    TO Y66517D-EVENT-DATA-TYPE
+        MOVE Y66532D-ARCH-EVENT-DATA         TO Y66517D-EVENT-DATA.
+
+    BUILD-NOT-FOUND-REPLAY.
+        MOVE Y66516D-REPLAY-SUBSCRIBER TO Y66517D-REPLAY-SUBSCRIBER
+        SET Y66517D-REPLAY-NOT-FOUND TO TRUE
+        MOVE Y66516D-REPLAY-EVENT-ID  TO Y66517D-EVENT-ID
+        MOVE SPACES                   TO Y66517D-EVENT-FIELD-NAME
+                                          Y66517D-EVENT-SUBSYSTEM
+                                          Y66517D-EVENT-OWNER
+                                          Y66517D-EVENT-COUNTRY
+                                          Y66517D-EVENT-ENV
+                                          Y66517D-EVENT-DATE
+                                          Y66517D-EVENT-TIME
+                                          Y66517D-EVENT-SYSAFF
+                                          Y66517D-EVENT-IMSID
+                                          Y66517D-EVENT-DATA-TYPE
+                                          Y66517D-EVENT-DATA
+        MOVE ZERO                     TO Y66517D-SCHEMA-VERSION.
