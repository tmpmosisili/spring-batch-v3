@@ -0,0 +1,91 @@
+      *> ---------------------------------------------------------
+      *> Y66510P - GTS-EVENT-PUBLISH
+      *>
+      *> Reads the day's TPIPE-Message-Layout traffic and republishes
+      *> the API-Message portion of each record to the event bus
+      *> output file. Y34120D-PAN is masked via Y66521P before the
+      *> GTS header fields are serialized into Y66512D-EVENT-DATA, so
+      *> only this posting/settlement-side program ever handles the
+      *> real PAN.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66510P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT EVENTOUT ASSIGN TO "EVENTOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-EVENTOUT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  EVENTOUT.
+    COPY "y66523d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-EVENTOUT-STATUS           PIC X(02) VALUE "00".
+    01 WS-EOF-SWITCH                PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+
+    COPY "y66521d.cpy".
+    COPY "y66522d.cpy".
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        OPEN INPUT GTSIN
+        OPEN OUTPUT EVENTOUT
+
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM PUBLISH-ONE-EVENT
+            END-READ
+        END-PERFORM
+
+        CLOSE GTSIN
+        CLOSE EVENTOUT
+        STOP RUN.
+
+    PUBLISH-ONE-EVENT.
+        MOVE CORRESPONDING API-Message OF TPIPE-Message-Layout
+            TO Y66510D-EVENTOUT-RECORD
+
+        MOVE Y34120D-PAN OF TPIPE-Message-Layout
+            TO Y66521D-PAN-IN
+        CALL "Y66521P" USING Y66521D-PAN-MASK-LINKAGE
+
+        MOVE Y34120D-BFUNC-R-HOGAN-TRAN OF TPIPE-Message-Layout
+            TO Y66522D-BFUNC-R-HOGAN-TRAN
+        MOVE Y34120D-STIMULUS-INDIC OF TPIPE-Message-Layout
+            TO Y66522D-STIMULUS-INDIC
+        MOVE Y34120D-STIMULUS OF TPIPE-Message-Layout
+            TO Y66522D-STIMULUS
+        MOVE Y66521D-PAN-OUT
+            TO Y66522D-MASKED-PAN
+        MOVE Y34120D-SETTLE-DATE OF TPIPE-Message-Layout
+            TO Y66522D-SETTLE-DATE
+        MOVE Y34120D-NETW-ID OF TPIPE-Message-Layout
+            TO Y66522D-NETW-ID
+        MOVE Y34120D-TRACE-ID OF TPIPE-Message-Layout
+            TO Y66522D-TRACE-ID
+        MOVE Y34120D-BUSINESS-FUNC2 OF TPIPE-Message-Layout
+            TO Y66522D-BUSINESS-FUNC2
+        MOVE Y34120D-GTS-ERR-NUM OF TPIPE-Message-Layout
+            TO Y66522D-GTS-ERR-NUM
+        MOVE Y34120D-GTS-ERR-DESC OF TPIPE-Message-Layout
+            TO Y66522D-GTS-ERR-DESC
+
+        MOVE Y66522D-EVENT-DATA-CONTENT
+            TO Y66512D-EVENT-DATA OF Y66510D-EVENTOUT-RECORD
+
+        WRITE Y66510D-EVENTOUT-RECORD.
