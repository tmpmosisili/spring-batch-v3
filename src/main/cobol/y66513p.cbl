@@ -0,0 +1,325 @@
+      *> ---------------------------------------------------------
+      *> Y66513P - IMS-AFFINITY-MONITOR
+      *>
+      *> Correlates Y66512D-EVENT-IMSID/Y66512D-EVENT-SYSAFF against
+      *> posting success vs. GTS error rate. Y66512D-EVENT-SYSAFF is
+      *> treated as the IMS region and Y66512D-EVENT-IMSID as the
+      *> specific IMS system within that region; counts are broken
+      *> out both by region and by IMSID within region so a region
+      *> throwing a disproportionate share of Y34120D-GTS-ERR-NUM
+      *> errors shows up on the report instead of a pile of complaint
+      *> tickets. A region-level rollup (SYSAFF alone, summed across
+      *> all its IMSIDs) is printed after the detail rows so a bad
+      *> region shows up without the reader having to add up scattered
+      *> detail lines by hand. Records whose Y66512D-EVENT-ENV/
+      *> Y66512D-EVENT-COUNTRY are not on the maintained ENVTBL
+      *> allow-list are excluded, same as Y34121P/Y34123P, so test/QA
+      *> traffic doesn't skew the affinity picture.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66513P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT ENVTBL ASSIGN TO "ENVTBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ENVTBL-STATUS.
+        SELECT AFFINITYRPT ASSIGN TO "AFFINITYRPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AFFINITYRPT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  ENVTBL.
+    COPY "y66531d.cpy".
+
+    FD  AFFINITYRPT
+        RECORD CONTAINS 132 CHARACTERS.
+    01 AFFINITYRPT-LINE             PIC X(132).
+
+    WORKING-STORAGE SECTION.
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-ENVTBL-STATUS             PIC X(02) VALUE "00".
+    01 WS-AFFINITYRPT-STATUS        PIC X(02) VALUE "00".
+    01 WS-EOF-SWITCH                PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+    01 WS-ENVTBL-EOF-SWITCH          PIC X(01) VALUE "N".
+        88 WS-END-OF-ENVTBL                   VALUE "Y".
+    01 WS-FOUND-SWITCH              PIC X(01) VALUE "N".
+        88 WS-AFFINITY-FOUND                  VALUE "Y" FALSE "N".
+    01 WS-REGION-FOUND-SWITCH       PIC X(01) VALUE "N".
+        88 WS-REGION-FOUND                    VALUE "Y" FALSE "N".
+    01 WS-AFFINITY-FULL-SWITCH      PIC X(01) VALUE "N".
+        88 WS-AFFINITY-TABLE-FULL             VALUE "Y" FALSE "N".
+    01 WS-REGION-FULL-SWITCH        PIC X(01) VALUE "N".
+        88 WS-REGION-TABLE-FULL               VALUE "Y" FALSE "N".
+
+    01 WS-ENV-ALLOW-TABLE.
+        05 WS-ENV-ALLOW-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-ENV-IDX.
+           10 WS-ALLOW-ENV            PIC X(05).
+           10 WS-ALLOW-COUNTRY        PIC X(02).
+    01 WS-ENV-ALLOW-COUNT            PIC 9(04) VALUE ZERO.
+    01 WS-ENV-ALLOWED-SWITCH         PIC X(01) VALUE "N".
+        88 WS-ENV-IS-ALLOWED                   VALUE "Y" FALSE "N".
+
+    01 WS-AFFINITY-TABLE.
+        05 WS-AFFINITY-ENTRY OCCURS 200 TIMES
+                              INDEXED BY WS-AFF-IDX.
+           10 WS-AFF-SYSAFF           PIC X(04).
+           10 WS-AFF-IMSID            PIC X(04).
+           10 WS-AFF-SUCCESS-CNT      PIC 9(09) VALUE ZERO.
+           10 WS-AFF-ERROR-CNT        PIC 9(09) VALUE ZERO.
+    01 WS-AFFINITY-COUNT             PIC 9(04) VALUE ZERO.
+
+      *> Region-level rollup (SYSAFF alone) accumulated in the same
+      *> pass as WS-AFFINITY-TABLE, so a region's combined counts
+      *> don't have to be hand-added from scattered SYSAFF/IMSID rows.
+    01 WS-REGION-TABLE.
+        05 WS-REGION-ENTRY OCCURS 50 TIMES
+                            INDEXED BY WS-REG-IDX.
+           10 WS-REG-SYSAFF           PIC X(04).
+           10 WS-REG-SUCCESS-CNT      PIC 9(09) VALUE ZERO.
+           10 WS-REG-ERROR-CNT        PIC 9(09) VALUE ZERO.
+    01 WS-REGION-COUNT               PIC 9(04) VALUE ZERO.
+
+    01 WS-TOTAL-CNT                  PIC 9(09).
+    01 WS-ERROR-PCT-COMPUTE          PIC S9(05)V99 VALUE ZERO.
+
+    01 WS-HEADING-1.
+        05 FILLER PIC X(30) VALUE "IMS AFFINITY MONITORING REPORT".
+    01 WS-HEADING-2.
+        05 FILLER PIC X(08) VALUE "SYSAFF".
+        05 FILLER PIC X(08) VALUE "IMSID".
+        05 FILLER PIC X(12) VALUE "SUCCESS".
+        05 FILLER PIC X(12) VALUE "ERRORS".
+        05 FILLER PIC X(12) VALUE "ERR-PCT".
+    01 WS-DETAIL-LINE.
+        05 WS-DL-SYSAFF           PIC X(08).
+        05 WS-DL-IMSID            PIC X(08).
+        05 WS-DL-SUCCESS-CNT      PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(02) VALUE SPACES.
+        05 WS-DL-ERROR-CNT        PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(02) VALUE SPACES.
+        05 WS-DL-ERROR-PCT        PIC ZZ9.99.
+        05 FILLER                 PIC X(01) VALUE "%".
+
+    01 WS-REGION-HEADING-1.
+        05 FILLER PIC X(30) VALUE "REGION (SYSAFF) TOTALS".
+    01 WS-REGION-HEADING-2.
+        05 FILLER PIC X(08) VALUE "SYSAFF".
+        05 FILLER PIC X(12) VALUE "SUCCESS".
+        05 FILLER PIC X(12) VALUE "ERRORS".
+        05 FILLER PIC X(12) VALUE "ERR-PCT".
+    01 WS-REGION-DETAIL-LINE.
+        05 WS-RDL-SYSAFF          PIC X(08).
+        05 WS-RDL-SUCCESS-CNT     PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(02) VALUE SPACES.
+        05 WS-RDL-ERROR-CNT       PIC ZZZ,ZZZ,ZZ9.
+        05 FILLER                 PIC X(02) VALUE SPACES.
+        05 WS-RDL-ERROR-PCT       PIC ZZ9.99.
+        05 FILLER                 PIC X(01) VALUE "%".
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        PERFORM LOAD-ENV-ALLOW-LIST
+
+        OPEN INPUT GTSIN
+        OPEN OUTPUT AFFINITYRPT
+
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM CHECK-ENV-ALLOWED
+                    IF WS-ENV-IS-ALLOWED
+                        PERFORM ACCUMULATE-ONE-EVENT
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        PERFORM WRITE-AFFINITY-REPORT
+
+        CLOSE GTSIN
+        CLOSE AFFINITYRPT
+        STOP RUN.
+
+    LOAD-ENV-ALLOW-LIST.
+        OPEN INPUT ENVTBL
+        PERFORM UNTIL WS-END-OF-ENVTBL
+            READ ENVTBL
+                AT END
+                    SET WS-END-OF-ENVTBL TO TRUE
+                NOT AT END
+                    IF WS-ENV-ALLOW-COUNT < 50
+                        ADD 1 TO WS-ENV-ALLOW-COUNT
+                        SET WS-ENV-IDX TO WS-ENV-ALLOW-COUNT
+                        MOVE Y66531D-ALLOW-ENV
+                            TO WS-ALLOW-ENV(WS-ENV-IDX)
+                        MOVE Y66531D-ALLOW-COUNTRY
+                            TO WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                    ELSE
+                        DISPLAY "Y66513P: WS-ENV-ALLOW-TABLE FULL AT 50 "
+                            "ENTRIES - IGNORING REMAINING ENVTBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ENVTBL.
+
+    CHECK-ENV-ALLOWED.
+        SET WS-ENV-IS-ALLOWED TO FALSE
+        IF WS-ENV-ALLOW-COUNT > 0
+            SET WS-ENV-IDX TO 1
+            SEARCH WS-ENV-ALLOW-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ALLOW-ENV(WS-ENV-IDX)
+                        = Y66512D-EVENT-ENV OF TPIPE-Message-Layout
+                    AND WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                        = Y66512D-EVENT-COUNTRY OF TPIPE-Message-Layout
+                    SET WS-ENV-IS-ALLOWED TO TRUE
+            END-SEARCH
+        END-IF.
+
+    ACCUMULATE-ONE-EVENT.
+        PERFORM FIND-OR-ADD-AFFINITY-ENTRY
+        PERFORM FIND-OR-ADD-REGION-ENTRY
+
+        IF Y34120D-GTS-ERR-NUM OF TPIPE-Message-Layout = ZERO
+            IF NOT WS-AFFINITY-TABLE-FULL
+                ADD 1 TO WS-AFF-SUCCESS-CNT(WS-AFF-IDX)
+            END-IF
+            IF NOT WS-REGION-TABLE-FULL
+                ADD 1 TO WS-REG-SUCCESS-CNT(WS-REG-IDX)
+            END-IF
+        ELSE
+            IF NOT WS-AFFINITY-TABLE-FULL
+                ADD 1 TO WS-AFF-ERROR-CNT(WS-AFF-IDX)
+            END-IF
+            IF NOT WS-REGION-TABLE-FULL
+                ADD 1 TO WS-REG-ERROR-CNT(WS-REG-IDX)
+            END-IF
+        END-IF.
+
+    FIND-OR-ADD-REGION-ENTRY.
+        SET WS-REGION-FOUND TO FALSE
+        SET WS-REGION-TABLE-FULL TO FALSE
+        IF WS-REGION-COUNT > 0
+            SET WS-REG-IDX TO 1
+            SEARCH WS-REGION-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-REG-SYSAFF(WS-REG-IDX)
+                        = Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+                    SET WS-REGION-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF NOT WS-REGION-FOUND
+            IF WS-REGION-COUNT < 50
+                ADD 1 TO WS-REGION-COUNT
+                SET WS-REG-IDX TO WS-REGION-COUNT
+                MOVE Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+                    TO WS-REG-SYSAFF(WS-REG-IDX)
+                MOVE ZERO TO WS-REG-SUCCESS-CNT(WS-REG-IDX)
+                MOVE ZERO TO WS-REG-ERROR-CNT(WS-REG-IDX)
+            ELSE
+                SET WS-REGION-TABLE-FULL TO TRUE
+                DISPLAY "Y66513P: WS-REGION-TABLE FULL AT 50 ENTRIES "
+                    "- DROPPING SYSAFF "
+                    Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+            END-IF
+        END-IF.
+
+    FIND-OR-ADD-AFFINITY-ENTRY.
+        SET WS-AFFINITY-FOUND TO FALSE
+        SET WS-AFFINITY-TABLE-FULL TO FALSE
+        IF WS-AFFINITY-COUNT > 0
+            SET WS-AFF-IDX TO 1
+            SEARCH WS-AFFINITY-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-AFF-SYSAFF(WS-AFF-IDX)
+                        = Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+                    AND WS-AFF-IMSID(WS-AFF-IDX)
+                        = Y66512D-EVENT-IMSID OF TPIPE-Message-Layout
+                    SET WS-AFFINITY-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF NOT WS-AFFINITY-FOUND
+            IF WS-AFFINITY-COUNT < 200
+                ADD 1 TO WS-AFFINITY-COUNT
+                SET WS-AFF-IDX TO WS-AFFINITY-COUNT
+                MOVE Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+                    TO WS-AFF-SYSAFF(WS-AFF-IDX)
+                MOVE Y66512D-EVENT-IMSID OF TPIPE-Message-Layout
+                    TO WS-AFF-IMSID(WS-AFF-IDX)
+                MOVE ZERO TO WS-AFF-SUCCESS-CNT(WS-AFF-IDX)
+                MOVE ZERO TO WS-AFF-ERROR-CNT(WS-AFF-IDX)
+            ELSE
+                SET WS-AFFINITY-TABLE-FULL TO TRUE
+                DISPLAY "Y66513P: WS-AFFINITY-TABLE FULL AT 200 ENTRIES "
+                    "- DROPPING SYSAFF/IMSID "
+                    Y66512D-EVENT-SYSAFF OF TPIPE-Message-Layout
+                    Y66512D-EVENT-IMSID OF TPIPE-Message-Layout
+            END-IF
+        END-IF.
+
+    WRITE-AFFINITY-REPORT.
+        WRITE AFFINITYRPT-LINE FROM WS-HEADING-1
+        WRITE AFFINITYRPT-LINE FROM WS-HEADING-2
+
+        PERFORM VARYING WS-AFF-IDX FROM 1 BY 1
+                UNTIL WS-AFF-IDX > WS-AFFINITY-COUNT
+            MOVE WS-AFF-SYSAFF(WS-AFF-IDX) TO WS-DL-SYSAFF
+            MOVE WS-AFF-IMSID(WS-AFF-IDX) TO WS-DL-IMSID
+            MOVE WS-AFF-SUCCESS-CNT(WS-AFF-IDX) TO WS-DL-SUCCESS-CNT
+            MOVE WS-AFF-ERROR-CNT(WS-AFF-IDX) TO WS-DL-ERROR-CNT
+
+            COMPUTE WS-TOTAL-CNT =
+                WS-AFF-SUCCESS-CNT(WS-AFF-IDX)
+              + WS-AFF-ERROR-CNT(WS-AFF-IDX)
+
+            IF WS-TOTAL-CNT = ZERO
+                MOVE ZERO TO WS-DL-ERROR-PCT
+            ELSE
+                COMPUTE WS-ERROR-PCT-COMPUTE ROUNDED =
+                    (WS-AFF-ERROR-CNT(WS-AFF-IDX) / WS-TOTAL-CNT) * 100
+                MOVE WS-ERROR-PCT-COMPUTE TO WS-DL-ERROR-PCT
+            END-IF
+
+            WRITE AFFINITYRPT-LINE FROM WS-DETAIL-LINE
+        END-PERFORM
+
+        WRITE AFFINITYRPT-LINE FROM WS-REGION-HEADING-1
+        WRITE AFFINITYRPT-LINE FROM WS-REGION-HEADING-2
+
+        PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+                UNTIL WS-REG-IDX > WS-REGION-COUNT
+            MOVE WS-REG-SYSAFF(WS-REG-IDX) TO WS-RDL-SYSAFF
+            MOVE WS-REG-SUCCESS-CNT(WS-REG-IDX) TO WS-RDL-SUCCESS-CNT
+            MOVE WS-REG-ERROR-CNT(WS-REG-IDX) TO WS-RDL-ERROR-CNT
+
+            COMPUTE WS-TOTAL-CNT =
+                WS-REG-SUCCESS-CNT(WS-REG-IDX)
+              + WS-REG-ERROR-CNT(WS-REG-IDX)
+
+            IF WS-TOTAL-CNT = ZERO
+                MOVE ZERO TO WS-RDL-ERROR-PCT
+            ELSE
+                COMPUTE WS-ERROR-PCT-COMPUTE ROUNDED =
+                    (WS-REG-ERROR-CNT(WS-REG-IDX) / WS-TOTAL-CNT) * 100
+                MOVE WS-ERROR-PCT-COMPUTE TO WS-RDL-ERROR-PCT
+            END-IF
+
+            WRITE AFFINITYRPT-LINE FROM WS-REGION-DETAIL-LINE
+        END-PERFORM.
