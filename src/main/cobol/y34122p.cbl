@@ -0,0 +1,140 @@
+      *> ---------------------------------------------------------
+      *> Y34122P - GTS-ERROR-CLASSIFY
+      *>
+      *> Loads the maintained GTS error code reference table
+      *> (Y34125D-GTS-ERR-CODE-REC, keyed on Y34125D-ERR-NUM) into
+      *> memory, then reads the day's TPIPE-Message-Layout traffic
+      *> and stamps a standardized description and a
+      *> retryable/non-retryable/manual-review classification onto
+      *> every suspense record so the retry job can act on
+      *> Y34126D-RETRY-CLASS instead of a human re-reading the
+      *> free-text Y34120D-GTS-ERR-DESC.
+      *>
+      *> Codes that show up in the traffic but are not (yet) in the
+      *> reference table default to manual review so nothing silently
+      *> falls into an automated retry.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y34122P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ERRTBL ASSIGN TO "ERRTBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ERRTBL-STATUS.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT CLASSOUT ASSIGN TO "CLASSOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CLASSOUT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  ERRTBL.
+    COPY "y34125d.cpy".
+
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  CLASSOUT.
+    COPY "y34126d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-ERRTBL-STATUS             PIC X(02) VALUE "00".
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-CLASSOUT-STATUS           PIC X(02) VALUE "00".
+
+    01 WS-ERRTBL-EOF-SWITCH         PIC X(01) VALUE "N".
+        88 WS-END-OF-ERRTBL                   VALUE "Y".
+    01 WS-GTSIN-EOF-SWITCH          PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+
+    01 WS-ERR-CODE-TABLE.
+        05 WS-ERR-CODE-ENTRY OCCURS 500 TIMES
+                              INDEXED BY WS-ERR-IDX.
+           10 WS-ERR-NUM              PIC 9(05).
+           10 WS-ERR-STD-DESC         PIC X(40).
+           10 WS-ERR-RETRY-CLASS      PIC X(01).
+    01 WS-ERR-CODE-COUNT             PIC 9(04) VALUE ZERO.
+    01 WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+        88 WS-CODE-FOUND                       VALUE "Y" FALSE "N".
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        PERFORM LOAD-ERROR-CODE-TABLE
+
+        OPEN INPUT GTSIN
+        OPEN OUTPUT CLASSOUT
+
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM CLASSIFY-ONE-SUSPENSE-RECORD
+            END-READ
+        END-PERFORM
+
+        CLOSE GTSIN
+        CLOSE CLASSOUT
+        STOP RUN.
+
+    LOAD-ERROR-CODE-TABLE.
+        OPEN INPUT ERRTBL
+        PERFORM UNTIL WS-END-OF-ERRTBL
+            READ ERRTBL
+                AT END
+                    SET WS-END-OF-ERRTBL TO TRUE
+                NOT AT END
+                    IF WS-ERR-CODE-COUNT < 500
+                        ADD 1 TO WS-ERR-CODE-COUNT
+                        SET WS-ERR-IDX TO WS-ERR-CODE-COUNT
+                        MOVE Y34125D-ERR-NUM TO WS-ERR-NUM(WS-ERR-IDX)
+                        MOVE Y34125D-STD-DESC
+                            TO WS-ERR-STD-DESC(WS-ERR-IDX)
+                        MOVE Y34125D-RETRY-CLASS
+                            TO WS-ERR-RETRY-CLASS(WS-ERR-IDX)
+                    ELSE
+                        DISPLAY "Y34122P: WS-ERR-CODE-TABLE FULL AT 500 "
+                            "ENTRIES - IGNORING REMAINING ERRTBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ERRTBL.
+
+    CLASSIFY-ONE-SUSPENSE-RECORD.
+        MOVE CORRESPONDING TPIPE-Message-Layout
+            TO Y34126D-CLASSIFIED-SUSPENSE-REC
+
+        IF Y34120D-GTS-ERR-NUM OF TPIPE-Message-Layout = ZERO
+            MOVE SPACE TO Y34126D-RETRY-CLASS
+            MOVE SPACES TO Y34126D-STD-DESC
+        ELSE
+            PERFORM LOOKUP-ERROR-CODE
+            IF WS-CODE-FOUND
+                MOVE WS-ERR-STD-DESC(WS-ERR-IDX) TO Y34126D-STD-DESC
+                MOVE WS-ERR-RETRY-CLASS(WS-ERR-IDX)
+                    TO Y34126D-RETRY-CLASS
+            ELSE
+                MOVE Y34120D-GTS-ERR-DESC OF TPIPE-Message-Layout
+                    TO Y34126D-STD-DESC
+                SET Y34126D-MANUAL-REVIEW TO TRUE
+            END-IF
+        END-IF
+
+        WRITE Y34126D-CLASSIFIED-SUSPENSE-REC.
+
+    LOOKUP-ERROR-CODE.
+        SET WS-CODE-FOUND TO FALSE
+        IF WS-ERR-CODE-COUNT > 0
+            SET WS-ERR-IDX TO 1
+            SEARCH WS-ERR-CODE-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ERR-NUM(WS-ERR-IDX)
+                        = Y34120D-GTS-ERR-NUM OF TPIPE-Message-Layout
+                    SET WS-CODE-FOUND TO TRUE
+            END-SEARCH
+        END-IF.
