@@ -0,0 +1,151 @@
+      *> ---------------------------------------------------------
+      *> Y66511P - EVENT-DISPATCH
+      *>
+      *> Reads events off the bus (EVENTIN, Y66510D-EVENTOUT-RECORD
+      *> layout as published by Y66510P) and looks each one up in the
+      *> maintained Y66530D-SCHEMA-ROUTE-REC table, keyed on
+      *> Y66512D-SCHEMA-VERSION and Y66512D-EVENT-SUBSYSTEM. A
+      *> version/subsystem combination with no route table entry is
+      *> quarantined instead of guessed at; a recognized combination is
+      *> stamped with its registered Y66524D-ROUTE-LAYOUT-ID and passed
+      *> through.
+      *>
+      *> NOTE: there is currently only one Y66512D-* event layout in
+      *> the repository (y66523d.cpy), so every event - recognized or
+      *> not - is READ and field-parsed with that same copybook before
+      *> this dispatcher ever sees it; ROUTETBL's layout ID is metadata
+      *> for downstream consumers, not something this program itself
+      *> acts on. If/when a second schema version introduces a second
+      *> Y66512D-* layout, this program's dispatch needs to branch on
+      *> the looked-up layout ID and apply the matching COPY/REDEFINES
+      *> before extraction - that per-layout parsing does not exist
+      *> yet because there is nothing to parse it into.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66511P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ROUTETBL ASSIGN TO "ROUTETBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ROUTETBL-STATUS.
+        SELECT EVENTIN ASSIGN TO "EVENTIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-EVENTIN-STATUS.
+        SELECT ROUTEDOUT ASSIGN TO "ROUTEDOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ROUTEDOUT-STATUS.
+        SELECT QUARANTINE ASSIGN TO "QUARANTINE"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-QUARANTINE-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  ROUTETBL.
+    COPY "y66530d.cpy".
+
+    FD  EVENTIN.
+    COPY "y66523d.cpy".
+
+    FD  ROUTEDOUT.
+    COPY "y66524d.cpy".
+
+    FD  QUARANTINE.
+    COPY "y66525d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-ROUTETBL-STATUS           PIC X(02) VALUE "00".
+    01 WS-EVENTIN-STATUS            PIC X(02) VALUE "00".
+    01 WS-ROUTEDOUT-STATUS          PIC X(02) VALUE "00".
+    01 WS-QUARANTINE-STATUS         PIC X(02) VALUE "00".
+
+    01 WS-ROUTETBL-EOF-SWITCH       PIC X(01) VALUE "N".
+        88 WS-END-OF-ROUTETBL                 VALUE "Y".
+    01 WS-EVENTIN-EOF-SWITCH        PIC X(01) VALUE "N".
+        88 WS-END-OF-EVENTIN                  VALUE "Y".
+    01 WS-FOUND-SWITCH              PIC X(01) VALUE "N".
+        88 WS-ROUTE-FOUND                     VALUE "Y" FALSE "N".
+
+    01 WS-ROUTE-TABLE.
+        05 WS-ROUTE-ENTRY OCCURS 200 TIMES
+                           INDEXED BY WS-ROUTE-IDX.
+           10 WS-ROUTE-SCHEMA-VERSION  PIC 9(02).
+           10 WS-ROUTE-SUBSYSTEM       PIC X(03).
+           10 WS-ROUTE-LAYOUT-ID       PIC X(08).
+    01 WS-ROUTE-COUNT                PIC 9(04) VALUE ZERO.
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        PERFORM LOAD-ROUTE-TABLE
+
+        OPEN INPUT EVENTIN
+        OPEN OUTPUT ROUTEDOUT
+        OPEN OUTPUT QUARANTINE
+
+        PERFORM UNTIL WS-END-OF-EVENTIN
+            READ EVENTIN
+                AT END
+                    SET WS-END-OF-EVENTIN TO TRUE
+                NOT AT END
+                    PERFORM DISPATCH-ONE-EVENT
+            END-READ
+        END-PERFORM
+
+        CLOSE EVENTIN
+        CLOSE ROUTEDOUT
+        CLOSE QUARANTINE
+        STOP RUN.
+
+    LOAD-ROUTE-TABLE.
+        OPEN INPUT ROUTETBL
+        PERFORM UNTIL WS-END-OF-ROUTETBL
+            READ ROUTETBL
+                AT END
+                    SET WS-END-OF-ROUTETBL TO TRUE
+                NOT AT END
+                    IF WS-ROUTE-COUNT < 200
+                        ADD 1 TO WS-ROUTE-COUNT
+                        SET WS-ROUTE-IDX TO WS-ROUTE-COUNT
+                        MOVE Y66530D-ROUTE-SCHEMA-VERSION
+                            TO WS-ROUTE-SCHEMA-VERSION(WS-ROUTE-IDX)
+                        MOVE Y66530D-ROUTE-SUBSYSTEM
+                            TO WS-ROUTE-SUBSYSTEM(WS-ROUTE-IDX)
+                        MOVE Y66530D-ROUTE-LAYOUT-ID
+                            TO WS-ROUTE-LAYOUT-ID(WS-ROUTE-IDX)
+                    ELSE
+                        DISPLAY "Y66511P: WS-ROUTE-TABLE FULL AT 200 "
+                            "ENTRIES - IGNORING REMAINING ROUTETBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ROUTETBL.
+
+    DISPATCH-ONE-EVENT.
+        SET WS-ROUTE-FOUND TO FALSE
+        IF WS-ROUTE-COUNT > 0
+            SET WS-ROUTE-IDX TO 1
+            SEARCH WS-ROUTE-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ROUTE-SCHEMA-VERSION(WS-ROUTE-IDX)
+                        = Y66512D-SCHEMA-VERSION OF Y66510D-EVENTOUT-RECORD
+                    AND WS-ROUTE-SUBSYSTEM(WS-ROUTE-IDX)
+                        = Y66512D-EVENT-SUBSYSTEM OF Y66510D-EVENTOUT-RECORD
+                    SET WS-ROUTE-FOUND TO TRUE
+            END-SEARCH
+        END-IF
+
+        IF WS-ROUTE-FOUND
+            MOVE CORRESPONDING Y66510D-EVENTOUT-RECORD
+                TO Y66524D-ROUTED-EVENT-REC
+            MOVE WS-ROUTE-LAYOUT-ID(WS-ROUTE-IDX)
+                TO Y66524D-ROUTE-LAYOUT-ID
+            WRITE Y66524D-ROUTED-EVENT-REC
+        ELSE
+            MOVE CORRESPONDING Y66510D-EVENTOUT-RECORD
+                TO Y66525D-QUARANTINE-EVENT-REC
+            MOVE "UNRECOGNIZED SCHEMA VERSION/SUBSYSTEM"
+                TO Y66525D-QUARANTINE-REASON
+            WRITE Y66525D-QUARANTINE-EVENT-REC
+        END-IF.
