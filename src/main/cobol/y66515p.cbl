@@ -0,0 +1,86 @@
+      *> ---------------------------------------------------------
+      *> Y66515P - EVENT-ARCHIVE-PURGE
+      *>
+      *> Ages expired rows out of ARCHFILE. Reads the archive
+      *> sequentially by key and rebuilds it into ARCHFILE-NEW,
+      *> carrying forward only records whose Y66532D-ARCH-RETENTION-DATE
+      *> has not yet passed the run date. The rebuilt cluster then
+      *> replaces the old one outside COBOL (IDCAMS REPRO/DELETE/
+      *> DEFINE, same as any other KSDS rebuild) since a KSDS cannot
+      *> have records removed from it while preserving free space in
+      *> place.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66515P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ARCHFILE ASSIGN TO "ARCHFILE"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS Y66532D-ARCHIVE-KEY
+            FILE STATUS IS WS-ARCHFILE-STATUS.
+        SELECT ARCHFILE-NEW ASSIGN TO "ARCHFILE-NEW"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS Y66532D-NEW-ARCHIVE-KEY
+            FILE STATUS IS WS-ARCHFILE-NEW-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  ARCHFILE.
+    COPY "y66532d.cpy".
+
+    FD  ARCHFILE-NEW.
+    COPY "y66532d.cpy"
+        REPLACING ==Y66532D-EVENT-ARCHIVE-REC== BY ==Y66532D-NEW-ARCHIVE-REC==
+                  ==Y66532D-ARCHIVE-KEY==       BY ==Y66532D-NEW-ARCHIVE-KEY==.
+
+    WORKING-STORAGE SECTION.
+    01 WS-ARCHFILE-STATUS           PIC X(02) VALUE "00".
+    01 WS-ARCHFILE-NEW-STATUS       PIC X(02) VALUE "00".
+
+    01 WS-ARCHFILE-EOF-SWITCH       PIC X(01) VALUE "N".
+        88 WS-END-OF-ARCHFILE                 VALUE "Y".
+
+    01 WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+    01 WS-KEPT-COUNT                PIC 9(09) VALUE ZERO.
+    01 WS-PURGED-COUNT              PIC 9(09) VALUE ZERO.
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+        OPEN INPUT ARCHFILE
+        OPEN OUTPUT ARCHFILE-NEW
+
+        PERFORM UNTIL WS-END-OF-ARCHFILE
+            READ ARCHFILE
+                AT END
+                    SET WS-END-OF-ARCHFILE TO TRUE
+                NOT AT END
+                    PERFORM KEEP-OR-PURGE-ONE-RECORD
+            END-READ
+        END-PERFORM
+
+        CLOSE ARCHFILE
+        CLOSE ARCHFILE-NEW
+
+        DISPLAY "Y66515P: KEPT " WS-KEPT-COUNT
+            " PURGED " WS-PURGED-COUNT
+        STOP RUN.
+
+    KEEP-OR-PURGE-ONE-RECORD.
+        IF Y66532D-ARCH-RETENTION-DATE OF Y66532D-EVENT-ARCHIVE-REC
+                < WS-RUN-DATE
+            ADD 1 TO WS-PURGED-COUNT
+        ELSE
+            MOVE Y66532D-EVENT-ARCHIVE-REC TO Y66532D-NEW-ARCHIVE-REC
+            WRITE Y66532D-NEW-ARCHIVE-REC
+                INVALID KEY
+                    DISPLAY "Y66515P: WRITE FAILED FOR EVENT "
+                        Y66532D-ARCH-EVENT-ID OF Y66532D-NEW-ARCHIVE-REC
+            END-WRITE
+            ADD 1 TO WS-KEPT-COUNT
+        END-IF.
