@@ -0,0 +1,124 @@
+      *> ---------------------------------------------------------
+      *> Y34131P - DUP-KEY-CHECK
+      *>
+      *> Sorts the day's incoming TPIPE-Message-Layout file on
+      *> Y34120D-SUSPENSE-KEY (PAN + SETTLE-DATE + NETW-ID +
+      *> TRACE-ID) and walks the sorted file looking for repeated
+      *> keys. Every record that belongs to a duplicate-key group is
+      *> written to DUPOUT for review instead of CLEANOUT, so a
+      *> duplicate trace ID never reaches Y34124P for posting.
+      *> Intended to run ahead of Y34124P in the batch stream:
+      *> Y34124P should be pointed at this program's CLEANOUT.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y34131P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT SORTWK ASSIGN TO "SORTWK".
+        SELECT DUPOUT ASSIGN TO "DUPOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-DUPOUT-STATUS.
+        SELECT CLEANOUT ASSIGN TO "CLEANOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CLEANOUT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    SD  SORTWK.
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==Y34131D-SORTWK-REC==.
+
+    FD  DUPOUT.
+    COPY "y34129d.cpy".
+
+    FD  CLEANOUT.
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==Y34131D-CLEANOUT-REC==.
+
+    WORKING-STORAGE SECTION.
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-DUPOUT-STATUS             PIC X(02) VALUE "00".
+    01 WS-CLEANOUT-STATUS           PIC X(02) VALUE "00".
+
+    01 WS-SORT-EOF-SWITCH           PIC X(01) VALUE "N".
+        88 WS-END-OF-SORTWK                   VALUE "Y".
+
+    01 WS-GROUP-ACTIVE-SWITCH       PIC X(01) VALUE "N".
+        88 WS-GROUP-IS-ACTIVE                 VALUE "Y" FALSE "N".
+    01 WS-GROUP-HAS-DUP-SWITCH      PIC X(01) VALUE "N".
+        88 WS-GROUP-HAS-DUP                   VALUE "Y" FALSE "N".
+
+    01 WS-GROUP-KEY                 PIC X(50) VALUE SPACES.
+
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==WS-GROUP-FIRST-REC==.
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        OPEN OUTPUT DUPOUT
+        OPEN OUTPUT CLEANOUT
+
+        SORT SORTWK
+            ON ASCENDING KEY Y34120D-SUSPENSE-KEY OF Y34131D-SORTWK-REC
+            USING GTSIN
+            OUTPUT PROCEDURE IS SCAN-SORTED-RECORDS
+
+        CLOSE DUPOUT
+        CLOSE CLEANOUT
+        STOP RUN.
+
+    SCAN-SORTED-RECORDS.
+        PERFORM UNTIL WS-END-OF-SORTWK
+            RETURN SORTWK
+                AT END
+                    SET WS-END-OF-SORTWK TO TRUE
+                NOT AT END
+                    PERFORM PROCESS-ONE-SORTED-RECORD
+            END-RETURN
+        END-PERFORM
+
+        IF WS-GROUP-IS-ACTIVE AND NOT WS-GROUP-HAS-DUP
+            WRITE Y34131D-CLEANOUT-REC
+                FROM WS-GROUP-FIRST-REC
+        END-IF.
+
+    PROCESS-ONE-SORTED-RECORD.
+        IF WS-GROUP-IS-ACTIVE
+                AND Y34120D-SUSPENSE-KEY OF Y34131D-SORTWK-REC
+                    = WS-GROUP-KEY
+            IF WS-GROUP-HAS-DUP
+                PERFORM WRITE-CURRENT-TO-DUPOUT
+            ELSE
+                MOVE CORRESPONDING WS-GROUP-FIRST-REC
+                    TO Y34129D-DUP-EXCEPTION-REC
+                MOVE "DUPLICATE SUSPENSE KEY" TO Y34129D-DUP-REASON
+                WRITE Y34129D-DUP-EXCEPTION-REC
+                PERFORM WRITE-CURRENT-TO-DUPOUT
+                SET WS-GROUP-HAS-DUP TO TRUE
+            END-IF
+        ELSE
+            IF WS-GROUP-IS-ACTIVE AND NOT WS-GROUP-HAS-DUP
+                WRITE Y34131D-CLEANOUT-REC
+                    FROM WS-GROUP-FIRST-REC
+            END-IF
+            SET WS-GROUP-IS-ACTIVE TO TRUE
+            SET WS-GROUP-HAS-DUP TO FALSE
+            MOVE Y34120D-SUSPENSE-KEY OF Y34131D-SORTWK-REC
+                TO WS-GROUP-KEY
+            MOVE CORRESPONDING Y34131D-SORTWK-REC
+                TO WS-GROUP-FIRST-REC
+        END-IF.
+
+    WRITE-CURRENT-TO-DUPOUT.
+        MOVE CORRESPONDING Y34131D-SORTWK-REC
+            TO Y34129D-DUP-EXCEPTION-REC
+        MOVE "DUPLICATE SUSPENSE KEY" TO Y34129D-DUP-REASON
+        WRITE Y34129D-DUP-EXCEPTION-REC.
