@@ -0,0 +1,265 @@
+      *> ---------------------------------------------------------
+      *> Y34124P - GTS-HOGAN-POST
+      *>
+      *> Drives Y34120D-BFUNC-R-HOGAN-TRAN postings against Hogan
+      *> from the day's TPIPE-Message-Layout traffic. Checkpoints its
+      *> position by Y34120D-TRACE-ID to CHKPTOUT every
+      *> Y34124D-PARM-CHKPT-INTERVAL records (Y34124D-RUN-PARM-REC is
+      *> supplied on PARMIN so the interval is configurable without a
+      *> recompile). When Y34124D-PARM-RESTART-IND is 'Y' the run
+      *> reads its own prior CHKPTIN checkpoint file, finds the last
+      *> confirmed trace ID, and skips every record up to and
+      *> including it before resuming postings - so an overnight
+      *> abend costs only the unposted tail of the file, not a
+      *> from-the-top reprocess (and the double-posting risk that
+      *> comes with one). Records whose Y66512D-EVENT-ENV/
+      *> Y66512D-EVENT-COUNTRY are not on the maintained ENVTBL
+      *> allow-list are skipped instead of posted, same as
+      *> Y34121P/Y34123P/Y66513P, so test/QA traffic never reaches
+      *> Hogan as real settlement activity.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y34124P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT PARMIN ASSIGN TO "PARMIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-PARMIN-STATUS.
+        SELECT CHKPTIN ASSIGN TO "CHKPTIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CHKPTIN-STATUS.
+        SELECT ENVTBL ASSIGN TO "ENVTBL"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ENVTBL-STATUS.
+        SELECT GTSIN ASSIGN TO "GTSIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-GTSIN-STATUS.
+        SELECT HOGANOUT ASSIGN TO "HOGANOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-HOGANOUT-STATUS.
+        SELECT CHKPTOUT ASSIGN TO "CHKPTOUT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-CHKPTOUT-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  PARMIN.
+    COPY "y34124d.cpy".
+
+    FD  CHKPTIN.
+    COPY "y34128d.cpy"
+        REPLACING ==Y34128D-CHECKPOINT-REC== BY ==Y34128D-CHKPTIN-REC==.
+
+    FD  ENVTBL.
+    COPY "y66531d.cpy".
+
+    FD  GTSIN.
+    COPY "copybook-v2.cpy".
+
+    FD  HOGANOUT.
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==Y34124D-HOGANOUT-REC==.
+
+    FD  CHKPTOUT.
+    COPY "y34128d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-PARMIN-STATUS             PIC X(02) VALUE "00".
+    01 WS-CHKPTIN-STATUS            PIC X(02) VALUE "00".
+    01 WS-ENVTBL-STATUS             PIC X(02) VALUE "00".
+    01 WS-GTSIN-STATUS              PIC X(02) VALUE "00".
+    01 WS-HOGANOUT-STATUS           PIC X(02) VALUE "00".
+    01 WS-CHKPTOUT-STATUS           PIC X(02) VALUE "00".
+
+    01 WS-GTSIN-EOF-SWITCH          PIC X(01) VALUE "N".
+        88 WS-END-OF-GTSIN                    VALUE "Y".
+    01 WS-CHKPTIN-EOF-SWITCH        PIC X(01) VALUE "N".
+        88 WS-END-OF-CHKPTIN                  VALUE "Y".
+    01 WS-ENVTBL-EOF-SWITCH         PIC X(01) VALUE "N".
+        88 WS-END-OF-ENVTBL                   VALUE "Y".
+
+    01 WS-CHKPT-INTERVAL            PIC 9(05) VALUE 1000.
+    01 WS-RESTART-IND               PIC X(01) VALUE "N".
+        88 WS-RESTART-RUN                     VALUE "Y".
+
+    01 WS-RESTART-TRACE-ID          PIC X(12) VALUE SPACES.
+    01 WS-SKIP-SWITCH               PIC X(01) VALUE "N".
+        88 WS-SKIPPING-TO-CHECKPOINT          VALUE "Y" FALSE "N".
+
+    01 WS-RECORDS-POSTED            PIC 9(09) VALUE ZERO.
+    01 WS-RECORDS-SINCE-CHKPT       PIC 9(09) VALUE ZERO.
+
+    01 WS-ENV-ALLOW-TABLE.
+        05 WS-ENV-ALLOW-ENTRY OCCURS 50 TIMES
+                               INDEXED BY WS-ENV-IDX.
+           10 WS-ALLOW-ENV            PIC X(05).
+           10 WS-ALLOW-COUNTRY        PIC X(02).
+    01 WS-ENV-ALLOW-COUNT            PIC 9(04) VALUE ZERO.
+    01 WS-ENV-ALLOWED-SWITCH         PIC X(01) VALUE "N".
+        88 WS-ENV-IS-ALLOWED                   VALUE "Y" FALSE "N".
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        PERFORM READ-RUN-PARM
+        PERFORM LOAD-ENV-ALLOW-LIST
+
+        IF WS-RESTART-RUN
+            PERFORM FIND-LAST-CONFIRMED-CHECKPOINT
+            IF WS-RESTART-TRACE-ID = SPACES
+                DISPLAY "Y34124P: RESTART REQUESTED BUT NO CONFIRMED "
+                    "CHECKPOINT FOUND ON CHKPTIN - RUNNING FULL FILE"
+            ELSE
+                SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+            END-IF
+        END-IF
+
+        OPEN INPUT GTSIN
+        IF WS-RESTART-RUN
+            OPEN EXTEND HOGANOUT
+            OPEN EXTEND CHKPTOUT
+        ELSE
+            OPEN OUTPUT HOGANOUT
+            OPEN OUTPUT CHKPTOUT
+        END-IF
+        IF WS-HOGANOUT-STATUS NOT = "00" AND WS-HOGANOUT-STATUS NOT = "04"
+            DISPLAY "Y34124P: OPEN FAILED FOR HOGANOUT - STATUS "
+                WS-HOGANOUT-STATUS
+            PERFORM ABEND-JOB
+        END-IF
+        IF WS-CHKPTOUT-STATUS NOT = "00" AND WS-CHKPTOUT-STATUS NOT = "04"
+            DISPLAY "Y34124P: OPEN FAILED FOR CHKPTOUT - STATUS "
+                WS-CHKPTOUT-STATUS
+            PERFORM ABEND-JOB
+        END-IF
+
+        PERFORM UNTIL WS-END-OF-GTSIN
+            READ GTSIN
+                AT END
+                    SET WS-END-OF-GTSIN TO TRUE
+                NOT AT END
+                    PERFORM PROCESS-ONE-GTSIN-RECORD
+            END-READ
+        END-PERFORM
+
+        IF WS-SKIPPING-TO-CHECKPOINT
+            DISPLAY "Y34124P: RESTART TRACE ID " WS-RESTART-TRACE-ID
+                " NOT FOUND IN GTSIN - ZERO RECORDS POSTED THIS RUN"
+        END-IF
+
+        CLOSE GTSIN
+        CLOSE HOGANOUT
+        CLOSE CHKPTOUT
+        STOP RUN.
+
+    ABEND-JOB.
+        MOVE 16 TO RETURN-CODE
+        STOP RUN.
+
+    READ-RUN-PARM.
+        OPEN INPUT PARMIN
+        READ PARMIN
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE Y34124D-PARM-CHKPT-INTERVAL TO WS-CHKPT-INTERVAL
+                MOVE Y34124D-PARM-RESTART-IND TO WS-RESTART-IND
+        END-READ
+        CLOSE PARMIN.
+
+    LOAD-ENV-ALLOW-LIST.
+        OPEN INPUT ENVTBL
+        PERFORM UNTIL WS-END-OF-ENVTBL
+            READ ENVTBL
+                AT END
+                    SET WS-END-OF-ENVTBL TO TRUE
+                NOT AT END
+                    IF WS-ENV-ALLOW-COUNT < 50
+                        ADD 1 TO WS-ENV-ALLOW-COUNT
+                        SET WS-ENV-IDX TO WS-ENV-ALLOW-COUNT
+                        MOVE Y66531D-ALLOW-ENV
+                            TO WS-ALLOW-ENV(WS-ENV-IDX)
+                        MOVE Y66531D-ALLOW-COUNTRY
+                            TO WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                    ELSE
+                        DISPLAY "Y34124P: WS-ENV-ALLOW-TABLE FULL AT 50 "
+                            "ENTRIES - IGNORING REMAINING ENVTBL ROWS"
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ENVTBL.
+
+    CHECK-ENV-ALLOWED.
+        SET WS-ENV-IS-ALLOWED TO FALSE
+        IF WS-ENV-ALLOW-COUNT > 0
+            SET WS-ENV-IDX TO 1
+            SEARCH WS-ENV-ALLOW-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ALLOW-ENV(WS-ENV-IDX)
+                        = Y66512D-EVENT-ENV OF TPIPE-Message-Layout
+                    AND WS-ALLOW-COUNTRY(WS-ENV-IDX)
+                        = Y66512D-EVENT-COUNTRY OF TPIPE-Message-Layout
+                    SET WS-ENV-IS-ALLOWED TO TRUE
+            END-SEARCH
+        END-IF.
+
+    FIND-LAST-CONFIRMED-CHECKPOINT.
+        OPEN INPUT CHKPTIN
+        PERFORM UNTIL WS-END-OF-CHKPTIN
+            READ CHKPTIN
+                AT END
+                    SET WS-END-OF-CHKPTIN TO TRUE
+                NOT AT END
+                    IF Y34128D-CKPT-STATUS OF Y34128D-CHKPTIN-REC = "C"
+                        MOVE Y34128D-CKPT-TRACE-ID OF Y34128D-CHKPTIN-REC
+                            TO WS-RESTART-TRACE-ID
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CHKPTIN.
+
+    PROCESS-ONE-GTSIN-RECORD.
+        IF WS-SKIPPING-TO-CHECKPOINT
+            IF Y34120D-TRACE-ID OF TPIPE-Message-Layout
+                    = WS-RESTART-TRACE-ID
+                SET WS-SKIPPING-TO-CHECKPOINT TO FALSE
+            END-IF
+        ELSE
+            PERFORM CHECK-ENV-ALLOWED
+            IF WS-ENV-IS-ALLOWED
+                PERFORM POST-ONE-RECORD-TO-HOGAN
+            END-IF
+        END-IF.
+
+    POST-ONE-RECORD-TO-HOGAN.
+        MOVE CORRESPONDING TPIPE-Message-Layout
+            TO Y34124D-HOGANOUT-REC
+        WRITE Y34124D-HOGANOUT-REC
+        IF WS-HOGANOUT-STATUS NOT = "00" AND WS-HOGANOUT-STATUS NOT = "04"
+            DISPLAY "Y34124P: WRITE FAILED FOR HOGANOUT - STATUS "
+                WS-HOGANOUT-STATUS
+            PERFORM ABEND-JOB
+        END-IF
+
+        ADD 1 TO WS-RECORDS-POSTED
+        ADD 1 TO WS-RECORDS-SINCE-CHKPT
+
+        IF WS-RECORDS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+            PERFORM WRITE-CHECKPOINT
+            MOVE ZERO TO WS-RECORDS-SINCE-CHKPT
+        END-IF.
+
+    WRITE-CHECKPOINT.
+        MOVE Y34120D-TRACE-ID OF TPIPE-Message-Layout
+            TO Y34128D-CKPT-TRACE-ID OF Y34128D-CHECKPOINT-REC
+        MOVE WS-RECORDS-POSTED
+            TO Y34128D-CKPT-RECORD-COUNT OF Y34128D-CHECKPOINT-REC
+        MOVE "C" TO Y34128D-CKPT-STATUS OF Y34128D-CHECKPOINT-REC
+        WRITE Y34128D-CHECKPOINT-REC
+        IF WS-CHKPTOUT-STATUS NOT = "00" AND WS-CHKPTOUT-STATUS NOT = "04"
+            DISPLAY "Y34124P: WRITE FAILED FOR CHKPTOUT - STATUS "
+                WS-CHKPTOUT-STATUS
+            PERFORM ABEND-JOB
+        END-IF.
