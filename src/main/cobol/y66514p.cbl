@@ -0,0 +1,121 @@
+      *> ---------------------------------------------------------
+      *> Y66514P - EVENT-ARCHIVE
+      *>
+      *> Writes every event off the bus (EVENTIN,
+      *> Y66510D-EVENTOUT-RECORD layout) to the keyed archive file
+      *> ARCHFILE, keyed on Y66532D-ARCHIVE-KEY (Y66512D-EVENT-ID
+      *> plus Y66512D-DATE-TIME), so a downstream outage can be
+      *> answered with a replay (Y66516P) instead of asking us to
+      *> manually reconstruct what was sent. Each archived record is
+      *> stamped with a retention date (run date plus
+      *> Y66533D-PARM-RETENTION-DAYS from ARCHPARM) that the purge job
+      *> (Y66515P) uses to age records out.
+      *>
+      *> ARCHFILE is a VSAM-style KSDS maintained across runs; it must
+      *> already exist (allocated once via IDCAMS) before this job's
+      *> first run.
+      *> ---------------------------------------------------------
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Y66514P.
+
+    ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT ARCHPARM ASSIGN TO "ARCHPARM"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-ARCHPARM-STATUS.
+        SELECT EVENTIN ASSIGN TO "EVENTIN"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-EVENTIN-STATUS.
+        SELECT ARCHFILE ASSIGN TO "ARCHFILE"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS Y66532D-ARCHIVE-KEY
+            FILE STATUS IS WS-ARCHFILE-STATUS.
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD  ARCHPARM.
+    COPY "y66533d.cpy".
+
+    FD  EVENTIN.
+    COPY "y66523d.cpy".
+
+    FD  ARCHFILE.
+    COPY "y66532d.cpy".
+
+    WORKING-STORAGE SECTION.
+    01 WS-ARCHPARM-STATUS           PIC X(02) VALUE "00".
+    01 WS-EVENTIN-STATUS            PIC X(02) VALUE "00".
+    01 WS-ARCHFILE-STATUS           PIC X(02) VALUE "00".
+
+    01 WS-EVENTIN-EOF-SWITCH        PIC X(01) VALUE "N".
+        88 WS-END-OF-EVENTIN                  VALUE "Y".
+
+    01 WS-RUN-DATE                  PIC 9(08) VALUE ZERO.
+    01 WS-RETENTION-DAYS            PIC 9(05) VALUE 90.
+
+    PROCEDURE DIVISION.
+    MAIN-PARA.
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+        OPEN INPUT ARCHPARM
+        READ ARCHPARM
+            AT END
+                CONTINUE
+        END-READ
+        MOVE Y66533D-PARM-RETENTION-DAYS TO WS-RETENTION-DAYS
+        CLOSE ARCHPARM
+
+        OPEN INPUT EVENTIN
+        OPEN I-O ARCHFILE
+
+        PERFORM UNTIL WS-END-OF-EVENTIN
+            READ EVENTIN
+                AT END
+                    SET WS-END-OF-EVENTIN TO TRUE
+                NOT AT END
+                    PERFORM ARCHIVE-ONE-EVENT
+            END-READ
+        END-PERFORM
+
+        CLOSE EVENTIN
+        CLOSE ARCHFILE
+        STOP RUN.
+
+    ARCHIVE-ONE-EVENT.
+        MOVE Y66512D-EVENT-ID OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-ID
+        MOVE Y66512D-EVENT-DATE OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-DATE
+        MOVE Y66512D-EVENT-TIME OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-TIME
+        MOVE FUNCTION DATE-OF-INTEGER(
+                FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) + WS-RETENTION-DAYS)
+            TO Y66532D-ARCH-RETENTION-DATE
+        MOVE Y66512D-SCHEMA-VERSION OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-SCHEMA-VERSION
+        MOVE Y66512D-EVENT-FIELD-NAME OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-FIELD-NAME
+        MOVE Y66512D-EVENT-SUBSYSTEM OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-SUBSYSTEM
+        MOVE Y66512D-EVENT-OWNER OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-OWNER
+        MOVE Y66512D-EVENT-COUNTRY OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-COUNTRY
+        MOVE Y66512D-EVENT-ENV OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-ENV
+        MOVE Y66512D-EVENT-SYSAFF OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-SYSAFF
+        MOVE Y66512D-EVENT-IMSID OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-IMSID
+        MOVE Y66512D-EVENT-DATA-TYPE OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-DATA-TYPE
+        MOVE Y66512D-EVENT-DATA OF Y66510D-EVENTOUT-RECORD
+            TO Y66532D-ARCH-EVENT-DATA
+
+        WRITE Y66532D-EVENT-ARCHIVE-REC
+            INVALID KEY
+                DISPLAY "Y66514P: DUPLICATE ARCHIVE KEY FOR EVENT "
+                    Y66532D-ARCH-EVENT-ID
+        END-WRITE.
