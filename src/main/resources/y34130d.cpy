@@ -0,0 +1,5 @@
+
+    01 Y34130D-NETW-ADVICE-REC.
+        05 Y34130D-ADVICE-NETW-ID            PIC X(08).
+        05 Y34130D-ADVICE-SETTLE-DATE        PIC 9(07).
+        05 Y34130D-ADVICE-TOTAL-AMOUNT       PIC 9(13).
