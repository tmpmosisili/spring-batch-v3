@@ -0,0 +1,9 @@
+
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==Y34126D-CLASSIFIED-SUSPENSE-REC==.
+        05 Y34126D-RETRY-CLASS                PIC X(01).
+           88 Y34126D-RETRYABLE                       VALUE "R".
+           88 Y34126D-NON-RETRYABLE                   VALUE "N".
+           88 Y34126D-MANUAL-REVIEW                   VALUE "M".
+           88 Y34126D-UNCLASSIFIED                    VALUE " ".
+        05 Y34126D-STD-DESC                   PIC X(40).
