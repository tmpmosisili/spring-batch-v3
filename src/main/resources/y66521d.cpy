@@ -0,0 +1,4 @@
+
+    01 Y66521D-PAN-MASK-LINKAGE.
+        05 Y66521D-PAN-IN                    PIC X(23).
+        05 Y66521D-PAN-OUT                   PIC X(23).
