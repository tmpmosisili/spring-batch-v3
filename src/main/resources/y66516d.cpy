@@ -0,0 +1,9 @@
+
+    01 Y66516D-REPLAY-REQUEST-REC.
+        05 Y66516D-REPLAY-EVENT-ID           PIC X(08).
+        05 Y66516D-REPLAY-DATE-TIME.
+           10 Y66516D-REPLAY-EVENT-DATE      PIC X(10).
+           10 FILLER                         PIC X(01).
+           10 Y66516D-REPLAY-EVENT-TIME      PIC X(08).
+           10 FILLER                         PIC X(01).
+        05 Y66516D-REPLAY-SUBSCRIBER         PIC X(20).
