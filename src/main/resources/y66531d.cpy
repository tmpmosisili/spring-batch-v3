@@ -0,0 +1,4 @@
+
+    01 Y66531D-ENV-ALLOW-REC.
+        05 Y66531D-ALLOW-ENV                 PIC X(05).
+        05 Y66531D-ALLOW-COUNTRY             PIC X(02).
