@@ -0,0 +1,3 @@
+
+    01 Y66533D-ARCHIVE-PARM-REC.
+        05 Y66533D-PARM-RETENTION-DAYS       PIC 9(05).
