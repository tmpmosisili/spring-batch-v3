@@ -0,0 +1,20 @@
+
+    01 Y66532D-EVENT-ARCHIVE-REC.
+        05 Y66532D-ARCHIVE-KEY.
+           10 Y66532D-ARCH-EVENT-ID          PIC X(08).
+           10 Y66532D-ARCH-DATE-TIME.
+              15 Y66532D-ARCH-EVENT-DATE     PIC X(10).
+              15 FILLER                      PIC X(01).
+              15 Y66532D-ARCH-EVENT-TIME     PIC X(08).
+              15 FILLER                      PIC X(01).
+        05 Y66532D-ARCH-RETENTION-DATE       PIC 9(08).
+        05 Y66532D-ARCH-SCHEMA-VERSION       PIC 9(02).
+        05 Y66532D-ARCH-EVENT-FIELD-NAME     PIC X(40).
+        05 Y66532D-ARCH-EVENT-SUBSYSTEM      PIC X(03).
+        05 Y66532D-ARCH-EVENT-OWNER          PIC X(20).
+        05 Y66532D-ARCH-EVENT-COUNTRY        PIC X(02).
+        05 Y66532D-ARCH-EVENT-ENV            PIC X(05).
+        05 Y66532D-ARCH-EVENT-SYSAFF         PIC X(04).
+        05 Y66532D-ARCH-EVENT-IMSID          PIC X(04).
+        05 Y66532D-ARCH-EVENT-DATA-TYPE      PIC X(10).
+        05 Y66532D-ARCH-EVENT-DATA           PIC X(30000).
