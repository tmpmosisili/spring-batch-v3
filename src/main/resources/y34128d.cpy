@@ -0,0 +1,6 @@
+
+    01 Y34128D-CHECKPOINT-REC.
+        05 Y34128D-CKPT-TRACE-ID              PIC X(12).
+        05 Y34128D-CKPT-RECORD-COUNT          PIC 9(09).
+        05 Y34128D-CKPT-STATUS                PIC X(01).
+           88 Y34128D-CKPT-CONFIRMED                 VALUE "C".
