@@ -0,0 +1,6 @@
+
+    01 Y34124D-RUN-PARM-REC.
+        05 Y34124D-PARM-CHKPT-INTERVAL       PIC 9(05).
+        05 Y34124D-PARM-RESTART-IND          PIC X(01).
+           88 Y34124D-RESTART-RUN                   VALUE "Y".
+           88 Y34124D-FRESH-RUN                     VALUE "N".
