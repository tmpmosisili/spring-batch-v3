@@ -0,0 +1,4 @@
+
+    COPY "copybook-v2.cpy"
+        REPLACING ==TPIPE-Message-Layout== BY ==Y34129D-DUP-EXCEPTION-REC==.
+        05 Y34129D-DUP-REASON                 PIC X(40).
