@@ -0,0 +1,22 @@
+
+    01 Y66517D-REPLAYOUT-REC.
+        05 Y66517D-REPLAY-SUBSCRIBER         PIC X(20).
+        05 Y66517D-REPLAY-STATUS             PIC X(01).
+           88 Y66517D-REPLAY-FOUND                     VALUE "F".
+           88 Y66517D-REPLAY-NOT-FOUND                 VALUE "N".
+        05 Y66517D-EVENT-ID                  PIC X(08).
+        05 Y66517D-SCHEMA-VERSION            PIC 9(02).
+        05 Y66517D-EVENT-FIELD-NAME          PIC X(40).
+        05 Y66517D-EVENT-SUBSYSTEM           PIC X(03).
+        05 Y66517D-EVENT-OWNER               PIC X(20).
+        05 Y66517D-EVENT-COUNTRY             PIC X(02).
+        05 Y66517D-EVENT-ENV                 PIC X(05).
+        05 Y66517D-DATE-TIME.
+           10 Y66517D-EVENT-DATE             PIC X(10).
+           10 FILLER                         PIC X(01).
+           10 Y66517D-EVENT-TIME             PIC X(08).
+           10 FILLER                         PIC X(01).
+        05 Y66517D-EVENT-SYSAFF              PIC X(04).
+        05 Y66517D-EVENT-IMSID                PIC X(04).
+        05 Y66517D-EVENT-DATA-TYPE           PIC X(10).
+        05 Y66517D-EVENT-DATA                PIC X(30000).
