@@ -0,0 +1,4 @@
+
+    COPY "y66523d.cpy"
+        REPLACING ==Y66510D-EVENTOUT-RECORD== BY ==Y66525D-QUARANTINE-EVENT-REC==.
+        05 Y66525D-QUARANTINE-REASON           PIC X(40).
