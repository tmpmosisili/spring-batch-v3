@@ -0,0 +1,5 @@
+
+    01 Y66530D-SCHEMA-ROUTE-REC.
+        05 Y66530D-ROUTE-SCHEMA-VERSION       PIC 9(02).
+        05 Y66530D-ROUTE-SUBSYSTEM            PIC X(03).
+        05 Y66530D-ROUTE-LAYOUT-ID            PIC X(08).
