@@ -0,0 +1,4 @@
+
+    COPY "y66523d.cpy"
+        REPLACING ==Y66510D-EVENTOUT-RECORD== BY ==Y66524D-ROUTED-EVENT-REC==.
+        05 Y66524D-ROUTE-LAYOUT-ID             PIC X(08).
