@@ -0,0 +1,12 @@
+
+    01 Y66522D-EVENT-DATA-CONTENT.
+        05 Y66522D-BFUNC-R-HOGAN-TRAN         PIC X(08).
+        05 Y66522D-STIMULUS-INDIC             PIC X(01).
+        05 Y66522D-STIMULUS                   PIC X(04).
+        05 Y66522D-MASKED-PAN                 PIC X(23).
+        05 Y66522D-SETTLE-DATE                PIC 9(07).
+        05 Y66522D-NETW-ID                    PIC X(08).
+        05 Y66522D-TRACE-ID                   PIC X(12).
+        05 Y66522D-BUSINESS-FUNC2             PIC 9(08).
+        05 Y66522D-GTS-ERR-NUM                PIC 9(05).
+        05 Y66522D-GTS-ERR-DESC               PIC X(40).
