@@ -0,0 +1,8 @@
+
+    01 Y34125D-GTS-ERR-CODE-REC.
+        05 Y34125D-ERR-NUM                   PIC 9(05).
+        05 Y34125D-STD-DESC                  PIC X(40).
+        05 Y34125D-RETRY-CLASS               PIC X(01).
+           88 Y34125D-RETRYABLE                     VALUE "R".
+           88 Y34125D-NON-RETRYABLE                 VALUE "N".
+           88 Y34125D-MANUAL-REVIEW                 VALUE "M".
