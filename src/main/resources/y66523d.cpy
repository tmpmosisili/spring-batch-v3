@@ -0,0 +1,18 @@
+
+    01 Y66510D-EVENTOUT-RECORD.
+        05 Y66512D-EVENT-ID                  PIC X(08).
+        05 Y66512D-SCHEMA-VERSION            PIC 9(02).
+        05 Y66512D-EVENT-FIELD-NAME          PIC X(40).
+        05 Y66512D-EVENT-SUBSYSTEM           PIC X(03).
+        05 Y66512D-EVENT-OWNER               PIC X(20).
+        05 Y66512D-EVENT-COUNTRY             PIC X(02).
+        05 Y66512D-EVENT-ENV                 PIC X(05).
+        05 Y66512D-DATE-TIME.
+           10 Y66512D-EVENT-DATE             PIC X(10).
+           10 FILLER                         PIC X(01).
+           10 Y66512D-EVENT-TIME             PIC X(08).
+           10 FILLER                         PIC X(01).
+        05 Y66512D-EVENT-SYSAFF              PIC X(04).
+        05 Y66512D-EVENT-IMSID               PIC X(04).
+        05 Y66512D-EVENT-DATA-TYPE           PIC X(10).
+        05 Y66512D-EVENT-DATA                PIC X(30000).
